@@ -0,0 +1,25 @@
+000100***************************************************************
+000200*    FIZZCKPT - FIZZBUZZ RESTART CHECKPOINT RECORD             *
+000300*    HOLDS THE LAST LS-INPUT VALUE SUCCESSFULLY PROCESSED, SO  *
+000400*    A RESUBMITTED RUN CAN PICK UP AFTER IT INSTEAD OF FROM    *
+000500*    THE START OF THE RANGE, PLUS THE RUNNING CONTROL TOTALS   *
+000510*    AS OF THAT CHECKPOINT SO A RESUMED RUN'S TRAILER AND      *
+000520*    AUDIT RECORDS COVER THE WHOLE RANGE, NOT JUST THE TAIL    *
+000530*    END THIS EXECUTION ACTUALLY PROCESSED.  CKPT-STATUS TELLS *
+000540*    A RESTART CHECK WHETHER THE RUN THAT LAST TOUCHED THIS    *
+000550*    RECORD FINISHED (C) OR WAS STILL IN PROGRESS (I) - A      *
+000560*    RECORD LEFT BEHIND BY A RUN THAT COMPLETED NORMALLY MUST  *
+000570*    NEVER BE TREATED AS SOMETHING TO RESUME.                  *
+000600***************************************************************
+000700 01  FIZZBUZZ-CHECKPOINT-RECORD.
+000800     05  CKPT-LAST-COMPLETED    PIC 9(02).
+000900     05  CKPT-END-VALUE         PIC 9(02).
+000910     05  CKPT-STATUS            PIC X(01).
+000920         88  CKPT-IN-PROGRESS       VALUE 'I'.
+000930         88  CKPT-COMPLETE          VALUE 'C'.
+000940     05  CKPT-PLAIN-COUNT       PIC 9(05).
+000950     05  CKPT-SINGLE-COUNT      PIC 9(05).
+000960     05  CKPT-COMBINED-COUNT    PIC 9(05).
+000970     05  CKPT-REJECT-COUNT      PIC 9(05).
+000980     05  CKPT-TOTAL-COUNT       PIC 9(05).
+000990     05  FILLER                 PIC X(50).
