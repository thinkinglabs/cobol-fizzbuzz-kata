@@ -0,0 +1,58 @@
+000100***************************************************************
+000200*
+000300*    FIZZINQM - FIZZBUZZ ONLINE INQUIRY MAPSET
+000400*
+000500*    INSTALLATION.  THINKINGLABS DATA PROCESSING
+000600*    AUTHOR.        R MORRIS
+000700*    DATE-WRITTEN.  2026-08-09
+000800*
+000900*    SINGLE-SCREEN MAP FOR THE FIZZINQ TRANSACTION.  THE        *
+001000*    OPERATOR KEYS A NUMBER INTO THE NUMBER FIELD AND PRESSES   *
+001100*    ENTER; FIZZINQ FILLS IN THE RESULT FIELD AND RE-DISPLAYS   *
+001200*    THE SCREEN.                                                *
+001300*
+001400*    MODIFICATION HISTORY.
+001500*    DATE       INIT  DESCRIPTION
+001600*    ---------  ----  --------------------------------------
+001700*    2026-08-09 RM    INITIAL VERSION.
+001800*
+001900***************************************************************
+002000FIZZINQM DFHMSD TYPE=&SYSPARM,                                  X
+002100               LANG=COBOL,                                      X
+002200               MODE=INOUT,                                      X
+002300               TIOAPFX=YES,                                     X
+002400               CTRL=FREEKB,                                     X
+002500               STORAGE=AUTO
+002600*
+002700FIZZINQ1 DFHMDI SIZE=(24,80),                                   X
+002800               LINE=1,                                          X
+002900               COLUMN=1
+003000*
+003100         DFHMDF POS=(1,30),                                     X
+003200               LENGTH=20,                                       X
+003300               ATTRB=(PROT,BRT),                                X
+003400               INITIAL='FIZZBUZZ INQUIRY'
+003500*
+003600NUMBER   DFHMDF POS=(4,20),                                     X
+003700               LENGTH=2,                                        X
+003800               ATTRB=(NUM,UNPROT,IC),                            X
+003900               INITIAL=' '
+004000         DFHMDF POS=(4,10),                                     X
+004100               LENGTH=9,                                        X
+004200               ATTRB=(PROT),                                    X
+004300               INITIAL='NUMBER..:'
+004400*
+004500RESULT   DFHMDF POS=(6,20),                                     X
+004600               LENGTH=8,                                        X
+004700               ATTRB=(PROT)
+004800         DFHMDF POS=(6,10),                                     X
+004900               LENGTH=9,                                        X
+005000               ATTRB=(PROT),                                    X
+005100               INITIAL='RESULT..:'
+005200*
+005300MSG      DFHMDF POS=(10,1),                                     X
+005400               LENGTH=40,                                       X
+005500               ATTRB=(PROT,BRT)
+005600*
+005700         DFHMSD TYPE=FINAL
+005800         END
