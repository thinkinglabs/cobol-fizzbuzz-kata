@@ -0,0 +1,23 @@
+000100***************************************************************
+000200*    FIZZOUT - FIZZBUZZ OUTPUT FILE RECORD                     *
+000300*    ONE DETAIL RECORD IS WRITTEN PER NUMBER PROCESSED, SO      *
+000400*    EACH RUN LEAVES A PERSISTED, RETRIEVABLE DATASET INSTEAD   *
+000500*    OF CONSOLE OUTPUT ONLY.  A SINGLE TRAILER RECORD IS        *
+000600*    WRITTEN AT END OF RUN WITH CONTROL TOTALS FOR              *
+000650*    RECONCILIATION.                                            *
+000700***************************************************************
+000800 01  FIZZBUZZ-OUT-RECORD.
+000900     05  FBO-RECORD-TYPE        PIC X(01).
+001000         88  FBO-DETAIL-RECORD      VALUE 'D'.
+001100         88  FBO-TRAILER-RECORD     VALUE 'T'.
+001200     05  FBO-DETAIL-AREA.
+001300         10  FBO-NUMBER         PIC 9(02).
+001400         10  FBO-RESULT         PIC X(08).
+001500         10  FILLER             PIC X(69).
+001600     05  FBO-TRAILER-AREA REDEFINES FBO-DETAIL-AREA.
+001700         10  FBO-PLAIN-COUNT    PIC 9(05).
+001800         10  FBO-SINGLE-COUNT   PIC 9(05).
+001900         10  FBO-COMBINED-COUNT PIC 9(05).
+001950         10  FBO-REJECT-COUNT   PIC 9(05).
+002000         10  FBO-TOTAL-COUNT    PIC 9(05).
+002100         10  FILLER             PIC X(54).
