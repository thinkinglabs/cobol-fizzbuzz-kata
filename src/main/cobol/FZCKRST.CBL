@@ -0,0 +1,78 @@
+000100***************************************************************
+000200*
+000300*    FZCKRST - FIZZBUZZ CHECKPOINT RESTART CHECK
+000400*
+000500*    INSTALLATION.  THINKINGLABS DATA PROCESSING
+000600*    AUTHOR.        R MORRIS
+000700*    DATE-WRITTEN.  2026-08-09
+000800*    DATE-COMPILED.
+000900*
+001000*    A TINY UTILITY STEP THAT RUNS AHEAD OF FIZZBUZZ IN THE JCL
+001100*    SO THE JOB CAN TELL, BEFORE FIZZBUZZ EVER OPENS A FILE,
+001200*    WHETHER FIZZCKPT IS HOLDING AN IN-PROGRESS CHECKPOINT FROM
+001300*    AN EARLIER, INCOMPLETE RUN.  FIZZOUT/FIZZEXC ARE CATALOGUED
+001400*    DISP=MOD SO A RESTART CAN APPEND PAST WHERE THE PRIOR RUN
+001500*    LEFT OFF, BUT THAT SAME DISP=MOD MEANS A FRESH RUN WOULD
+001600*    ALSO APPEND TO WHATEVER THOSE DATASETS HELD BEFORE, SINCE
+001700*    MVS POSITIONS A MOD DATASET AT END-OF-DATA AT OPEN TIME NO
+001800*    MATTER WHAT OPEN MODE FIZZBUZZ ITSELF ASKS FOR.  RETURN-CODE
+001900*    COMES BACK 4 WHEN AN IN-PROGRESS CHECKPOINT IS FOUND (A
+002000*    RESTART IS LIKELY - LEAVE FIZZOUT/FIZZEXC ALONE) OR 0
+002100*    OTHERWISE (SAFE TO DELETE AND START THOSE DATASETS CLEAN).
+002200*    THIS CHECKS ONLY CKPT-STATUS, NOT THE RANGE ITSELF - A
+002300*    CHECKPOINT LEFT BEHIND FOR A DIFFERENT RANGE STILL BLOCKS
+002400*    THE CLEANUP STEP UNDER THIS HEURISTIC, BUT FIZZBUZZ'S OWN
+002500*    0150-CHECK-RESTART STILL CORRECTLY REFUSES TO RESUME FROM A
+002600*    CHECKPOINT THAT DOES NOT MATCH THE RANGE PARM CARD, SO THE
+002700*    WORST CASE IS A SKIPPED CLEANUP, NOT A WRONG RESULT.
+002800*
+002900*    MODIFICATION HISTORY.
+003000*    DATE       INIT  DESCRIPTION
+003100*    ---------  ----  --------------------------------------
+003200*    2026-08-09 RM    INITIAL VERSION.
+003300*
+003400***************************************************************
+003500 IDENTIFICATION DIVISION.
+003600 PROGRAM-ID. FZCKRST.
+003700
+003800 ENVIRONMENT DIVISION.
+003900 CONFIGURATION SECTION.
+004000 SOURCE-COMPUTER. IBM-370.
+004100 OBJECT-COMPUTER. IBM-370.
+004200
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT FIZZBUZZ-CHECKPOINT-FILE ASSIGN TO FIZZCKPT
+004600         ORGANIZATION IS SEQUENTIAL
+004700         FILE STATUS IS WS-FIZZBUZZ-CKPT-STATUS.
+004800
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  FIZZBUZZ-CHECKPOINT-FILE
+005200     RECORDING MODE IS F.
+005300 COPY FIZZCKPT.
+005400
+005500 WORKING-STORAGE SECTION.
+005600 01  WS-FIZZBUZZ-CKPT-STATUS    PIC X(02).
+005700     88  WS-FIZZBUZZ-CKPT-OK        VALUE '00'.
+005800     88  WS-FIZZBUZZ-CKPT-NOTFOUND  VALUE '35'.
+005900
+006000 PROCEDURE DIVISION.
+006100
+006200***************************************************************
+006300*    0000-MAIN - RETURN-CODE 4 WHEN FIZZCKPT HOLDS AN IN-        *
+006400*    PROGRESS CHECKPOINT RECORD, RETURN-CODE 0 OTHERWISE         *
+006500*    (MISSING FILE, EMPTY FILE, OR A RECORD ALREADY MARKED       *
+006600*    COMPLETE).                                                  *
+006700***************************************************************
+006800 0000-MAIN.
+006900     MOVE 0 TO RETURN-CODE.
+007000     OPEN INPUT FIZZBUZZ-CHECKPOINT-FILE.
+007100     IF WS-FIZZBUZZ-CKPT-OK
+007200         READ FIZZBUZZ-CHECKPOINT-FILE
+007300         IF WS-FIZZBUZZ-CKPT-OK AND CKPT-IN-PROGRESS
+007400             MOVE 4 TO RETURN-CODE
+007500         END-IF
+007600         CLOSE FIZZBUZZ-CHECKPOINT-FILE
+007700     END-IF.
+007800     GOBACK.
