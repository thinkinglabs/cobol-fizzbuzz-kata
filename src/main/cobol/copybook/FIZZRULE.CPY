@@ -0,0 +1,11 @@
+000100***************************************************************
+000200*    FIZZRULE - FIZZ/BUZZ RULES FILE RECORD                    *
+000300*    ONE RECORD PER CLASSIFICATION RULE (DIVISOR AND LABEL).   *
+000400*    READ ONCE AT STARTUP TO BUILD THE FR-RULE-TABLE IN        *
+000500*    FIZZRTBL, SO NEW RULES CAN BE ADDED WITHOUT CHANGING      *
+000600*    2000-FIZZBUZZ.                                            *
+000700***************************************************************
+000800 01  FIZZ-RULE-RECORD.
+000900     05  FXR-DIVISOR            PIC 9(02).
+001000     05  FXR-LABEL              PIC X(08).
+001100     05  FILLER                 PIC X(70).
