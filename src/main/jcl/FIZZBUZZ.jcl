@@ -0,0 +1,71 @@
+//FIZZBUZZ JOB (ACCTNO),'R MORRIS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//*                                                         *
+//* FIZZBUZZ - RUN THE FIZZBUZZ BATCH DRIVER OVER THE       *
+//* RANGE GIVEN ON THE RANGEPRM CARD.                       *
+//*                                                         *
+//* RESTART.  FIZZBUZZ WRITES A CHECKPOINT RECORD TO         *
+//* FIZZCKPT AFTER EVERY NUMBER, SO FIZZOUT/FIZZEXC NEVER     *
+//* HOLD A RECORD PAST THE LAST ONE CHECKPOINTED.  IF THIS    *
+//* STEP ABENDS OR IS CANCELLED PARTWAY THROUGH A LARGE       *
+//* RANGE, RESUBMIT THE JOB WITH NO CHANGES - FIZZBUZZ        *
+//* DETECTS THE CHECKPOINT LEFT BY THE PRIOR RUN, CONFIRMS    *
+//* IT BELONGS TO THE SAME RANGE, AND RESUMES RIGHT AFTER     *
+//* THE LAST NUMBER COMPLETED INSTEAD OF STARTING OVER AT     *
+//* THE BEGINNING OF THE RANGE.  ON A RESTART, FIZZOUT AND    *
+//* FIZZEXC ARE EXTENDED RATHER THAN RECREATED, SO THE        *
+//* NUMBERS ALREADY PROCESSED BEFORE THE ABEND ARE NOT LOST.  *
+//* TO FORCE A RUN TO START FROM THE BEGINNING OF THE RANGE   *
+//* AGAIN, DELETE OR EMPTY THE FIZZCKPT FILE BEFORE           *
+//* RESUBMITTING.                                             *
+//*                                                         *
+//* AUDIT LOG.  EACH RUN APPENDS A START AND END RECORD TO    *
+//* FIZZAUD, A PERSISTENT LOG CARRYING THE RUN ID, RANGE,     *
+//* TIMESTAMPS AND FINAL CONTROL TOTALS.  DO NOT DELETE THIS  *
+//* DATASET BETWEEN RUNS.                                    *
+//*                                                         *
+//* CLEAN START.  FIZZOUT AND FIZZEXC ARE CATALOGUED           *
+//* DISP=MOD SO A RESTART CAN APPEND PAST A PRIOR PARTIAL       *
+//* RUN, BUT MVS POSITIONS A MOD DATASET AT END-OF-DATA AT      *
+//* OPEN TIME REGARDLESS OF WHAT OPEN MODE FIZZBUZZ ITSELF      *
+//* ASKS FOR - SO A FRESH RUN AGAINST LEFTOVER OUTPUT WOULD      *
+//* OTHERWISE APPEND INSTEAD OF REPLACING IT.  FZCKRST RUNS      *
+//* FIRST AND RETURNS 4 WHEN FIZZCKPT HOLDS AN IN-PROGRESS        *
+//* CHECKPOINT (A RESTART, SO FIZZOUT/FIZZEXC MUST BE LEFT        *
+//* ALONE) OR 0 OTHERWISE, AND THE CLEANUP STEP BELOW - WHICH     *
+//* DELETES FIZZOUT/FIZZEXC SO THEY RECATALOG CLEAN - RUNS ONLY   *
+//* WHEN FZCKRST RETURNED 0.                                      *
+//*                                                         *
+//*********************************************************
+//FZCKRST  EXEC PGM=FZCKRST
+//STEPLIB  DD DSN=FIZZBUZZ.LOADLIB,DISP=SHR
+//FIZZCKPT DD DSN=FIZZBUZZ.RESTART.CKPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//CLEANUP  EXEC PGM=IDCAMS,COND=(4,EQ,FZCKRST)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE FIZZBUZZ.RESULTS.OUT
+  SET MAXCC = 0
+  DELETE FIZZBUZZ.RESULTS.EXCPT
+  SET MAXCC = 0
+/*
+//FIZZBUZZ EXEC PGM=FIZZBUZZ
+//STEPLIB  DD DSN=FIZZBUZZ.LOADLIB,DISP=SHR
+//RANGEPRM DD DSN=FIZZBUZZ.RANGE.PARM,DISP=SHR
+//FIZZRULE DD DSN=FIZZBUZZ.RULES.TABLE,DISP=SHR
+//FIZZOUT  DD DSN=FIZZBUZZ.RESULTS.OUT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//FIZZCKPT DD DSN=FIZZBUZZ.RESTART.CKPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//FIZZEXC  DD DSN=FIZZBUZZ.RESULTS.EXCPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//FIZZAUD  DD DSN=FIZZBUZZ.AUDIT.LOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
