@@ -0,0 +1,153 @@
+000100***************************************************************
+000200*
+000300*    FZBZCLS - FIZZ/BUZZ NUMBER CLASSIFICATION SERVICE
+000400*
+000500*    INSTALLATION.  THINKINGLABS DATA PROCESSING
+000600*    AUTHOR.        R MORRIS
+000700*    DATE-WRITTEN.  2026-08-09
+000800*    DATE-COMPILED.
+000900*
+001000*    CLASSIFIES A SINGLE NUMBER AGAINST A TABLE OF DIVISOR/
+001100*    LABEL RULES AND RETURNS THE COMBINED RESULT.  EXTRACTED
+001200*    OUT OF FIZZBUZZ'S 2000-FIZZBUZZ PARAGRAPH SO FIZZBUZZ AND
+001300*    ANY OTHER JOB IN THE SHOP CAN CALL ONE COMMON ROUTINE
+001400*    INSTEAD OF EACH CARRYING ITS OWN COPY OF THE DIVISIBILITY
+001500*    LOGIC.
+001600*
+001700*    MODIFICATION HISTORY.
+001800*    DATE       INIT  DESCRIPTION
+001900*    ---------  ----  --------------------------------------
+002000*    2026-08-09 RM    INITIAL VERSION, EXTRACTED FROM THE
+002100*                     2000-FIZZBUZZ PARAGRAPH IN FIZZBUZZ.
+002150*    2026-08-09 RM    ADDED THE FZBZCNT ALTERNATE ENTRY POINT,
+002160*                     WHICH RETURNS THE NUMBER OF RULES THAT
+002170*                     MATCHED ALONGSIDE THE USUAL RESULT, SO
+002180*                     CALLERS THAT NEED A MATCH COUNT (E.G.
+002190*                     FIZZBUZZ'S CONTROL-TOTAL TRAILER) DO NOT
+002195*                     HAVE TO REIMPLEMENT 1000-APPLY-RULE'S
+002196*                     DIVIDE THEMSELVES.  THE ORIGINAL FZBZCLS
+002197*                     ENTRY POINT AND ITS 3-PARAMETER CALL
+002198*                     INTERFACE ARE UNCHANGED FOR EXISTING
+002199*                     CALLERS.
+002210*    2026-08-09 RM    1000-APPLY-RULE'S STRING NOW CHECKS FOR
+002211*                     OVERFLOW INSTEAD OF LETTING A TABLE WHOSE
+002212*                     MATCHING LABELS DO NOT FIT IN LK-RESULT'S
+002213*                     8 BYTES TRUNCATE SILENTLY.  ON OVERFLOW,
+002214*                     LK-RESULT COMES BACK AS '********' RATHER
+002215*                     THAN A PARTIAL, MISLEADING LABEL LIST, SO
+002216*                     CALLERS CAN TELL THE RESULT DID NOT FIT
+002217*                     AND REJECT THE RECORD INSTEAD OF TREATING
+002218*                     IT AS A REAL CLASSIFICATION.
+002219*
+002300***************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID. FZBZCLS.
+002600
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER. IBM-370.
+003000 OBJECT-COMPUTER. IBM-370.
+003100
+003200 DATA DIVISION.
+003300 WORKING-STORAGE SECTION.
+003400***************************************************************
+003500*    WORK AREAS USED WHILE BUILDING THE CLASSIFICATION RESULT  *
+003600***************************************************************
+003700 01  WS-RESULT-WORK             PIC X(08).
+003800 01  WS-RESULT-PTR              PIC 9(02) COMP.
+003900 01  WS-DIVISION                PIC 9(02).
+004000 01  WS-REMAINDER               PIC 9(02).
+004050 01  WS-MATCH-COUNT             PIC 9(02) COMP.
+004060 01  WS-OVERFLOW-SWITCH         PIC X(01).
+004070     88  WS-OVERFLOW-YES            VALUE 'Y'.
+004080     88  WS-OVERFLOW-NO             VALUE 'N'.
+004090 01  WS-OVERFLOW-RESULT         PIC X(08) VALUE '********'.
+004100
+004200 LINKAGE SECTION.
+004300 01  LK-NUMBER                  PIC 9(02).
+004400 01  LK-RESULT                  PIC X(08).
+004450 01  LK-MATCH-COUNT             PIC 9(02) COMP.
+004500 COPY FIZZRTBL.
+004600
+004700 PROCEDURE DIVISION USING LK-NUMBER, FR-RULE-TABLE, LK-RESULT.
+004800
+004900***************************************************************
+005000*    0000-MAIN - ENTRY POINT FOR CALL 'FZBZCLS'.  APPLY EVERY  *
+005100*    RULE IN THE TABLE TO LK-NUMBER, APPENDING EACH MATCHING   *
+005200*    LABEL IN TABLE ORDER, SO A NUMBER DIVISIBLE BY MORE THAN  *
+005300*    ONE RULE (E.G. 15 UNDER THE STANDARD FIZZ/BUZZ RULES)     *
+005400*    PRODUCES THE COMBINED RESULT INSTEAD OF STOPPING AT THE   *
+005500*    FIRST MATCH.                                              *
+005600***************************************************************
+005700 0000-MAIN.
+005750     MOVE 0 TO WS-MATCH-COUNT.
+005760     SET WS-OVERFLOW-NO TO TRUE.
+005800     MOVE SPACES TO WS-RESULT-WORK.
+005900     MOVE 1 TO WS-RESULT-PTR.
+006000     PERFORM 1000-APPLY-RULE THRU 1000-EXIT
+006100         VARYING FR-RULE-IDX FROM 1 BY 1
+006200         UNTIL FR-RULE-IDX > FR-RULE-COUNT.
+006250     IF WS-OVERFLOW-YES
+006260         MOVE WS-OVERFLOW-RESULT TO LK-RESULT
+006270     ELSE
+006300         IF WS-RESULT-WORK EQUAL SPACES
+006400             MOVE LK-NUMBER TO LK-RESULT
+006500         ELSE
+006600             MOVE WS-RESULT-WORK TO LK-RESULT
+006700         END-IF
+006710     END-IF.
+006800     GOBACK.
+006900
+007000***************************************************************
+007100*    1000-APPLY-RULE - TEST LK-NUMBER AGAINST ONE RULE TABLE   *
+007200*    ENTRY AND APPEND ITS LABEL WHEN THE DIVISOR DIVIDES       *
+007300*    EVENLY.  IF THE LABELS MATCHED SO FAR DO NOT LEAVE ENOUGH *
+007310*    ROOM IN WS-RESULT-WORK FOR THIS ONE, ON OVERFLOW SETS      *
+007320*    WS-OVERFLOW-SWITCH INSTEAD OF LETTING STRING TRUNCATE THE  *
+007330*    LABEL SILENTLY; THE CALLING ENTRY PARAGRAPH CHECKS THE     *
+007340*    SWITCH AFTER THE TABLE HAS BEEN FULLY APPLIED.             *
+007400***************************************************************
+007500 1000-APPLY-RULE.
+007600     DIVIDE LK-NUMBER BY FR-DIVISOR (FR-RULE-IDX)
+007700         GIVING WS-DIVISION
+007800         REMAINDER WS-REMAINDER.
+007900     IF WS-REMAINDER EQUAL 0
+008000         STRING FR-LABEL (FR-RULE-IDX) DELIMITED BY SPACE
+008100             INTO WS-RESULT-WORK
+008200             WITH POINTER WS-RESULT-PTR
+008210             ON OVERFLOW
+008220                 SET WS-OVERFLOW-YES TO TRUE
+008300         END-STRING
+008350         ADD 1 TO WS-MATCH-COUNT
+008400     END-IF.
+008500 1000-EXIT.
+008600     EXIT.
+008650
+008660***************************************************************
+008670*    2000-MAIN-WITH-COUNT - ENTRY POINT FOR CALL 'FZBZCNT'.     *
+008680*    SAME CLASSIFICATION AS 0000-MAIN, PLUS THE NUMBER OF       *
+008690*    RULES THAT MATCHED, FOR CALLERS THAT KEEP THEIR OWN        *
+008700*    PLAIN/SINGLE/COMBINED CONTROL TOTALS AND WOULD OTHERWISE   *
+008710*    HAVE TO REPEAT 1000-APPLY-RULE'S DIVIDE TO GET THAT COUNT. *
+008720***************************************************************
+008730 ENTRY 'FZBZCNT' USING LK-NUMBER, FR-RULE-TABLE, LK-RESULT,
+008740     LK-MATCH-COUNT.
+008750 2000-MAIN-WITH-COUNT.
+008760     MOVE 0 TO WS-MATCH-COUNT.
+008765     SET WS-OVERFLOW-NO TO TRUE.
+008770     MOVE SPACES TO WS-RESULT-WORK.
+008780     MOVE 1 TO WS-RESULT-PTR.
+008790     PERFORM 1000-APPLY-RULE THRU 1000-EXIT
+008800         VARYING FR-RULE-IDX FROM 1 BY 1
+008810         UNTIL FR-RULE-IDX > FR-RULE-COUNT.
+008815     IF WS-OVERFLOW-YES
+008816         MOVE WS-OVERFLOW-RESULT TO LK-RESULT
+008817     ELSE
+008820         IF WS-RESULT-WORK EQUAL SPACES
+008830             MOVE LK-NUMBER TO LK-RESULT
+008840         ELSE
+008850             MOVE WS-RESULT-WORK TO LK-RESULT
+008860         END-IF
+008865     END-IF.
+008870     MOVE WS-MATCH-COUNT TO LK-MATCH-COUNT.
+008880     GOBACK.
