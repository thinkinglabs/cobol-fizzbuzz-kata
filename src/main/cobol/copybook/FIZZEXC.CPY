@@ -0,0 +1,9 @@
+000100***************************************************************
+000200*    FIZZEXC - FIZZBUZZ EXCEPTION REPORT RECORD                *
+000300*    ONE RECORD PER REJECTED INPUT VALUE, WITH THE REASON      *
+000400*    IT FAILED EDIT.                                           *
+000500***************************************************************
+000700 01  FIZZBUZZ-EXCEPTION-RECORD.
+000800     05  FBX-VALUE              PIC X(02).
+000900     05  FBX-REASON             PIC X(30).
+001000     05  FILLER                 PIC X(48).
