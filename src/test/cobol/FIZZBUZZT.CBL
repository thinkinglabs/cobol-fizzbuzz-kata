@@ -20,3 +20,8 @@
            PERFORM 2000-FIZZBUZZ
            EXPECT LS-RESULT TO BE 'Buzz'
 
+           TESTCASE 'it returns FizzBuzz when input is 15'
+           MOVE 15 TO LS-INPUT
+           PERFORM 2000-FIZZBUZZ
+           EXPECT LS-RESULT TO BE 'FizzBuzz'
+
