@@ -0,0 +1,164 @@
+000100***************************************************************
+000200*
+000300*    FIZZINQ - FIZZBUZZ ONLINE INQUIRY TRANSACTION
+000400*
+000500*    INSTALLATION.  THINKINGLABS DATA PROCESSING
+000600*    AUTHOR.        R MORRIS
+000700*    DATE-WRITTEN.  2026-08-09
+000800*    DATE-COMPILED.
+000900*
+001000*    CICS PSEUDO-CONVERSATIONAL TRANSACTION (TRANSID FBIQ) THAT
+001100*    LETS AN OPERATOR KEY A SINGLE NUMBER ON THE FIZZINQ1 SCREEN
+001200*    AND GET BACK ITS FIZZ/BUZZ CLASSIFICATION WITHOUT WAITING
+001300*    FOR A BATCH RUN.  CLASSIFICATION IS DONE BY THE SAME
+001400*    FZBZCLS SUBPROGRAM THE BATCH DRIVER USES, BUT THIS
+001450*    TRANSACTION ALWAYS PRIMES FR-RULE-TABLE WITH THE STANDARD
+001460*    FIZZ(3)/BUZZ(5) RULES AND HAS NO FIZZRULE FILE OF ITS OWN,
+001470*    SO A SITE RUNNING A CUSTOMIZED RULES FILE THROUGH FIZZBUZZ'S
+001480*    0300-LOAD-RULES WILL SEE THIS SCREEN DISAGREE WITH THE
+001490*    BATCH JOB FOR THE SAME NUMBER.
+001600*
+001700*    MODIFICATION HISTORY.
+001800*    DATE       INIT  DESCRIPTION
+001900*    ---------  ----  --------------------------------------
+002000*    2026-08-09 RM    INITIAL VERSION.
+002050*    2026-08-09 RM    CORRECTED THE HEADER COMMENT'S CLAIM THAT
+002060*                     THE ONLINE AND BATCH ANSWERS CAN NEVER
+002070*                     DISAGREE - THEY CAN, WHEN FIZZBUZZ IS RUN
+002080*                     WITH A CUSTOM FIZZRULE FILE, SINCE THIS
+002090*                     TRANSACTION HAS NO RULES FILE OF ITS OWN.
+002095*                     ALSO GUARDS AGAINST FZBZCLS'S OVERFLOW
+002096*                     SENTINEL SO A RESULT THAT DID NOT FIT IN
+002097*                     RESULTO IS REPORTED AS AN ERROR INSTEAD OF
+002098*                     BEING DISPLAYED AS IF IT WERE A REAL ANSWER.
+002100*
+002200***************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID. FIZZINQ.
+002500
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. IBM-370.
+002900 OBJECT-COMPUTER. IBM-370.
+003000
+003100 DATA DIVISION.
+003200 WORKING-STORAGE SECTION.
+003300***************************************************************
+003400*    SYMBOLIC MAP AND CLASSIFICATION RULE TABLE.  FR-RULE-TABLE *
+003500*    COMES UP PRIMED WITH THE STANDARD FIZZ(3)/BUZZ(5) RULES,   *
+003600*    THE SAME AS FIZZBUZZ'S TABLE IS BEFORE ITS 0300-LOAD-RULES *
+003700*    RUNS, BUT THIS TRANSACTION HAS NO FIZZRULE FILE OF ITS OWN *
+003750*    TO OVERLAY THEM WITH, SO A CUSTOMIZED RULES FILE IN BATCH  *
+003760*    WILL NOT BE REFLECTED HERE (SEE THE PROGRAM HEADER).       *
+003800***************************************************************
+003900 COPY FIZZINQM.
+004000 COPY FIZZRTBL.
+004100
+004200 01  WS-NUMBER-EDIT             PIC 9(02).
+004300 01  LS-RESULT                  PIC X(08).
+004350 01  WS-OVERFLOW-RESULT         PIC X(08) VALUE '********'.
+004400
+004500 01  WS-MAPSET-NAME             PIC X(08) VALUE 'FIZZINQM'.
+004600 01  WS-MAP-NAME                PIC X(08) VALUE 'FIZZINQ1'.
+004700 01  WS-TRANSID                 PIC X(04) VALUE 'FBIQ'.
+004800
+004900 COPY DFHAID.
+005000 COPY DFHBMSCA.
+005100
+005200 LINKAGE SECTION.
+005300 01  DFHCOMMAREA                PIC X(01).
+005400
+005500 PROCEDURE DIVISION.
+005600
+005700***************************************************************
+005800*    0000-MAIN - ON THE FIRST CALL OF THE CONVERSATION (NO      *
+005900*    COMMAREA, EIBCALEN = 0) SEND THE BLANK INQUIRY SCREEN.     *
+006000*    ON EVERY SUBSEQUENT CALL, PF3 ENDS THE TRANSACTION;        *
+006100*    ANYTHING ELSE IS TREATED AS ENTER - RECEIVE THE NUMBER     *
+006200*    KEYED, CLASSIFY IT, AND RE-DISPLAY THE SCREEN WITH THE     *
+006300*    RESULT FILLED IN.                                          *
+006400***************************************************************
+006500 0000-MAIN.
+006600     IF EIBCALEN EQUAL 0
+006700         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+006800     ELSE
+006900         IF EIBAID EQUAL DFHPF3
+007000             PERFORM 3000-END-SESSION THRU 3000-EXIT
+007100         ELSE
+007200             PERFORM 2000-RECEIVE-AND-CLASSIFY THRU 2000-EXIT
+007300         END-IF
+007400     END-IF.
+007500     GOBACK.
+007600
+007700***************************************************************
+007800*    1000-SEND-INITIAL-MAP - DISPLAY A BLANK INQUIRY SCREEN AND *
+007900*    RETURN, WAITING FOR THE OPERATOR'S NEXT INPUT.             *
+008000***************************************************************
+008100 1000-SEND-INITIAL-MAP.
+008200     MOVE LOW-VALUES TO FIZZINQ1O.
+008300     MOVE 'ENTER A NUMBER AND PRESS ENTER' TO MSGO.
+008400     EXEC CICS SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+008500         ERASE
+008600     END-EXEC.
+008700     EXEC CICS RETURN TRANSID(WS-TRANSID)
+008750         COMMAREA(DFHCOMMAREA) LENGTH(1)
+008760     END-EXEC.
+008800 1000-EXIT.
+008900     EXIT.
+009000
+009100***************************************************************
+009200*    2000-RECEIVE-AND-CLASSIFY - RECEIVE THE NUMBER THE         *
+009300*    OPERATOR KEYED, VALIDATE IT THE SAME WAY THE BATCH DRIVER  *
+009400*    VALIDATES LS-INPUT, CLASSIFY IT THROUGH FZBZCLS WHEN IT IS *
+009500*    GOOD, AND RE-SEND THE MAP WITH THE RESULT OR AN ERROR      *
+009550*    MESSAGE.  A RESULT THAT DID NOT FIT IN LS-RESULT (FZBZCLS' *
+009560*    OVERFLOW SENTINEL, '********') IS REPORTED AS AN ERROR     *
+009570*    RATHER THAN DISPLAYED AS IF IT WERE THE REAL ANSWER.       *
+009700***************************************************************
+009800 2000-RECEIVE-AND-CLASSIFY.
+009900     EXEC CICS RECEIVE MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+010000     END-EXEC.
+010100     MOVE LOW-VALUES TO FIZZINQ1O.
+010200     IF NUMBERI IS NOT NUMERIC OR NUMBERI EQUAL SPACES
+010300         MOVE 'PLEASE ENTER A NUMBER FROM 01 TO 99' TO MSGO
+010400         GO TO 2000-SEND-REPLY
+010500     END-IF.
+010600     MOVE NUMBERI TO WS-NUMBER-EDIT.
+010700     IF WS-NUMBER-EDIT < 1
+010800         MOVE 'PLEASE ENTER A NUMBER FROM 01 TO 99' TO MSGO
+010900         GO TO 2000-SEND-REPLY
+011000     END-IF.
+011100     CALL 'FZBZCLS' USING WS-NUMBER-EDIT, FR-RULE-TABLE,
+011110         LS-RESULT.
+011150     IF LS-RESULT EQUAL WS-OVERFLOW-RESULT
+011160         MOVE 'RESULT TOO LONG TO DISPLAY' TO MSGO
+011170         GO TO 2000-SEND-REPLY
+011180     END-IF.
+011200     MOVE NUMBERI TO NUMBERO.
+011300     MOVE LS-RESULT TO RESULTO.
+011400     MOVE SPACES TO MSGO.
+011500 2000-SEND-REPLY.
+011600     EXEC CICS SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+011700         DATAONLY
+011800     END-EXEC.
+011900     EXEC CICS RETURN TRANSID(WS-TRANSID)
+011950         COMMAREA(DFHCOMMAREA) LENGTH(1)
+011960     END-EXEC.
+012000 2000-EXIT.
+012100     EXIT.
+012200
+012300***************************************************************
+012400*    3000-END-SESSION - PF3 WAS PRESSED.  SEND A GOODBYE        *
+012500*    MESSAGE AND RETURN WITHOUT A TRANSID SO THE CONVERSATION    *
+012600*    ENDS INSTEAD OF WAITING FOR MORE INPUT.                    *
+012700***************************************************************
+012800 3000-END-SESSION.
+012900     EXEC CICS SEND TEXT
+013000         FROM('FIZZBUZZ INQUIRY ENDED')
+013100         LENGTH(22)
+013200         ERASE
+013300         FREEKB
+013400     END-EXEC.
+013500     EXEC CICS RETURN END-EXEC.
+013600 3000-EXIT.
+013700     EXIT.
