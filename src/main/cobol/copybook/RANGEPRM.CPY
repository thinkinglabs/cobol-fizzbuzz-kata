@@ -0,0 +1,13 @@
+000100***************************************************************
+000200*    RANGEPRM - RANGE PARAMETER CARD LAYOUT                    *
+000300*    ONE RECORD READ FROM THE RANGE-PARM-FILE AT THE START     *
+000400*    OF A FIZZBUZZ RUN.  REPLACES THE OLD COMPILED-IN          *
+000500*    FROM 1 BY 1 UNTIL LS-INPUT=15 RANGE.  RP-RUN-ID           *
+000550*    IDENTIFIES THE RUN IN THE AUDIT LOG AND DEFAULTS TO       *
+000560*    SPACES WHEN NOT SUPPLIED.                                 *
+000600***************************************************************
+000700 01  RANGE-PARM-RECORD.
+000800     05  RP-START-VALUE         PIC 9(02).
+000900     05  RP-END-VALUE           PIC 9(02).
+000950     05  RP-RUN-ID              PIC X(08).
+001000     05  FILLER                 PIC X(68).
