@@ -1,42 +1,587 @@
-      * FizzBuzz program
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIZZBUZZ.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  LS-INPUT               PIC 9(2).
-       01  LS-RESULT              PIC X(8).
-       01  LS-REMAINDER           PIC 9(2).
-       01  LS-DIVISION            PIC 9(2).
-
-       PROCEDURE DIVISION.
-
-       0000-MAIN.
-           PERFORM 1000-PRINT-FIZZBUZZ VARYING LS-INPUT 
-           FROM 1 BY 1 UNTIL LS-INPUT=15. 
-       
-       1000-PRINT-FIZZBUZZ.
-          PERFORM 2000-FIZZBUZZ.
-          DISPLAY LS-INPUT ": " LS-RESULT. 
-
-
-       2000-FIZZBUZZ.
-           DIVIDE LS-INPUT BY 3 GIVING LS-DIVISION 
-           REMAINDER LS-REMAINDER.
-
-           IF LS-REMAINDER EQUAL 0 THEN
-
-             MOVE 'Fizz' TO LS-RESULT
-
-           ELSE
-
-             DIVIDE LS-INPUT BY 5 GIVING LS-DIVISION
-             REMAINDER LS-REMAINDER
-
-             IF LS-REMAINDER EQUAL 0 THEN
-               MOVE 'Buzz' TO LS-RESULT
-             ELSE
-               MOVE LS-INPUT TO LS-RESULT
-             END-IF
-
-           END-IF.
+000100***************************************************************
+000200*
+000300*    FIZZBUZZ - FIZZBUZZ BATCH DRIVER
+000400*
+000500*    INSTALLATION.  THINKINGLABS DATA PROCESSING
+000600*    AUTHOR.        R MORRIS
+000700*    DATE-WRITTEN.  2026-08-09
+000800*    DATE-COMPILED.
+000900*
+001000*    PRINTS WHETHER EACH NUMBER IN A RANGE IS A MULTIPLE OF 3
+001100*    (FIZZ), A MULTIPLE OF 5 (BUZZ), OR NEITHER.
+001200*
+001300*    MODIFICATION HISTORY.
+001400*    DATE       INIT  DESCRIPTION
+001500*    ---------  ----  --------------------------------------
+001600*    2026-08-09 RM    RANGE NOW COMES FROM THE RANGE-PARM-FILE
+001700*                     INSTEAD OF A COMPILED-IN 1 THRU 15, SO
+001800*                     OPERATIONS CAN CHANGE IT WITHOUT A
+001900*                     RECOMPILE.
+002000*    2026-08-09 RM    CORRECTED THE LOOP BOUND SO THE END
+002100*                     VALUE IS PROCESSED, AND RESTRUCTURED
+002200*                     2000-FIZZBUZZ TO TEST BOTH DIVISORS
+002300*                     BEFORE DECIDING, SO A NUMBER DIVISIBLE
+002400*                     BY BOTH 3 AND 5 COMES BACK 'FIZZBUZZ'.
+002500*    2026-08-09 RM    RESULTS NOW WRITTEN TO THE FIZZBUZZ-
+002600*                     OUTPUT-FILE, ONE RECORD PER NUMBER,
+002700*                     INSTEAD OF DISPLAY ONLY.
+002800*    2026-08-09 RM    DIVISOR/LABEL RULES NOW LOADED FROM THE
+002900*                     FIZZ-RULES-FILE INTO FR-RULE-TABLE AT
+003000*                     STARTUP INSTEAD OF BEING HARDCODED IN
+003100*                     2000-FIZZBUZZ, SO NEW RULES (E.G. A
+003200*                     MULTIPLE-OF-7 'BANG') CAN BE ADDED
+003300*                     WITHOUT A PROGRAM CHANGE.
+003400*    2026-08-09 RM    2000-FIZZBUZZ NOW CALLS THE FZBZCLS
+003500*                     SUBPROGRAM SO OTHER JOBS CAN SHARE THE
+003600*                     SAME CLASSIFICATION LOGIC.
+003700*    2026-08-09 RM    ADDED A RESTART CHECKPOINT FILE SO A
+003800*                     RUN OVER A LARGE RANGE CAN BE RESUBMITTED
+003900*                     FROM THE LAST NUMBER COMPLETED INSTEAD OF
+004000*                     FROM THE START OF THE RANGE.
+004100*    2026-08-09 RM    ADDED A CONTROL-TOTAL TRAILER RECORD.
+004200*                     SINCE THE RULE TABLE IS NOW DATA-DRIVEN,
+004300*                     THE OLD FIZZ/BUZZ/FIZZBUZZ/PLAIN COUNTS
+004400*                     ARE GENERALISED TO PLAIN (NO RULE
+004500*                     MATCHED), SINGLE (ONE RULE MATCHED), AND
+004600*                     COMBINED (MORE THAN ONE RULE MATCHED).
+004700*    2026-08-09 RM    EACH NUMBER IS NOW EDITED FOR NUMERIC,
+004800*                     IN-RANGE CONTENT BEFORE CLASSIFICATION.
+004900*                     REJECTS GO TO THE FIZZ-EXCEPTION-FILE
+005000*                     INSTEAD OF BEING DIVIDED INTO, WHICH
+005100*                     WOULD ABEND THE STEP ON BAD DATA.
+005200*    2026-08-09 RM    ADDED A RUN-AUDIT LOG.  A START RECORD IS
+005300*                     WRITTEN TO THE FIZZ-AUDIT-FILE WHEN THE
+005400*                     RANGE IS KNOWN AND AN END RECORD WITH THE
+005500*                     FINAL CONTROL TOTALS IS APPENDED WHEN THE
+005600*                     RUN COMPLETES.
+005700*    2026-08-09 RM    0150-CHECK-RESTART NOW ACCEPTS A CHECKPOINT
+005800*                     WHOSE LAST-COMPLETED VALUE EQUALS THE END
+005900*                     OF THE RANGE, NOT JUST LESS THAN IT, SINCE
+006000*                     A CRASH BETWEEN THE FINAL CHECKPOINT AND
+006100*                     6100-COMPLETE-CHECKPOINT LEFT A RECORD THAT
+006200*                     THIS CHECK USED TO MISS, CAUSING A RESTART
+006300*                     TO REPROCESS THE WHOLE RANGE.  THE
+006400*                     CHECKPOINT IS NOW WRITTEN AFTER EVERY
+006500*                     NUMBER INSTEAD OF EVERY FIVE, SO FIZZOUT/
+006600*                     FIZZEXC NEVER HOLD A DETAIL RECORD PAST
+006700*                     CKPT-LAST-COMPLETED FOR A RESTART TO
+006800*                     DUPLICATE.  FIZZOUT/FIZZEXC OPENS NOW CHECK
+006900*                     STATUS, AND A RULE READ AFTER THE TABLE IS
+007000*                     ALREADY FULL IS REPORTED INSTEAD OF BEING
+007100*                     SILENTLY DROPPED.
+007200*
+007300***************************************************************
+007400 IDENTIFICATION DIVISION.
+007500 PROGRAM-ID. FIZZBUZZ.
+007600
+007700 ENVIRONMENT DIVISION.
+007800 CONFIGURATION SECTION.
+007900 SOURCE-COMPUTER. IBM-370.
+008000 OBJECT-COMPUTER. IBM-370.
+008100
+008200 INPUT-OUTPUT SECTION.
+008300 FILE-CONTROL.
+008400     SELECT RANGE-PARM-FILE ASSIGN TO RANGEPRM
+008500         ORGANIZATION IS SEQUENTIAL
+008600         FILE STATUS IS WS-RANGE-PARM-STATUS.
+008700
+008800     SELECT FIZZBUZZ-OUTPUT-FILE ASSIGN TO FIZZOUT
+008900         ORGANIZATION IS SEQUENTIAL
+009000         FILE STATUS IS WS-FIZZBUZZ-OUT-STATUS.
+009100
+009200     SELECT FIZZ-RULES-FILE ASSIGN TO FIZZRULE
+009300         ORGANIZATION IS SEQUENTIAL
+009400         FILE STATUS IS WS-FIZZ-RULES-STATUS.
+009500
+009600     SELECT FIZZBUZZ-CHECKPOINT-FILE ASSIGN TO FIZZCKPT
+009700         ORGANIZATION IS SEQUENTIAL
+009800         FILE STATUS IS WS-FIZZBUZZ-CKPT-STATUS.
+009900
+010000     SELECT FIZZ-EXCEPTION-FILE ASSIGN TO FIZZEXC
+010100         ORGANIZATION IS SEQUENTIAL
+010200         FILE STATUS IS WS-FIZZ-EXC-STATUS.
+010300
+010400     SELECT FIZZ-AUDIT-FILE ASSIGN TO FIZZAUD
+010500         ORGANIZATION IS SEQUENTIAL
+010600         FILE STATUS IS WS-FIZZ-AUD-STATUS.
+010700
+010800 DATA DIVISION.
+010900 FILE SECTION.
+011000 FD  RANGE-PARM-FILE
+011100     RECORDING MODE IS F.
+011200 COPY RANGEPRM.
+011300
+011400 FD  FIZZBUZZ-OUTPUT-FILE
+011500     RECORDING MODE IS F.
+011600 COPY FIZZOUT.
+011700
+011800 FD  FIZZ-RULES-FILE
+011900     RECORDING MODE IS F.
+012000 COPY FIZZRULE.
+012100
+012200 FD  FIZZBUZZ-CHECKPOINT-FILE
+012300     RECORDING MODE IS F.
+012400 COPY FIZZCKPT.
+012500
+012600 FD  FIZZ-EXCEPTION-FILE
+012700     RECORDING MODE IS F.
+012800 COPY FIZZEXC.
+012900
+013000 FD  FIZZ-AUDIT-FILE
+013100     RECORDING MODE IS F.
+013200 COPY FIZZAUD.
+013300
+013400 WORKING-STORAGE SECTION.
+013500 01  WS-RANGE-PARM-STATUS       PIC X(02).
+013600     88  WS-RANGE-PARM-OK           VALUE '00'.
+013700 01  WS-FIZZBUZZ-OUT-STATUS     PIC X(02).
+013800     88  WS-FIZZBUZZ-OUT-OK         VALUE '00'.
+013900 01  WS-FIZZ-RULES-STATUS       PIC X(02).
+014000     88  WS-FIZZ-RULES-OK           VALUE '00'.
+014100     88  WS-FIZZ-RULES-EOF          VALUE '10'.
+014200     88  WS-FIZZ-RULES-NOTFOUND     VALUE '35'.
+014300 01  WS-FIZZBUZZ-CKPT-STATUS    PIC X(02).
+014400     88  WS-FIZZBUZZ-CKPT-OK        VALUE '00'.
+014500     88  WS-FIZZBUZZ-CKPT-NOTFOUND  VALUE '35'.
+014600 01  WS-FIZZ-EXC-STATUS         PIC X(02).
+014700     88  WS-FIZZ-EXC-OK             VALUE '00'.
+014800 01  WS-FIZZ-AUD-STATUS         PIC X(02).
+014900     88  WS-FIZZ-AUD-OK             VALUE '00'.
+015000 01  WS-RUN-ID                  PIC X(08).
+015100 01  WS-RUN-DATE                PIC 9(08).
+015200 01  WS-RUN-TIME                PIC 9(08).
+015300 01  WS-START-VALUE             PIC 9(02).
+015400 01  WS-END-VALUE               PIC 9(02).
+015500 01  WS-LOOP-CTR                PIC 9(03) COMP VALUE 0.
+015600 01  WS-RESTART-SWITCH          PIC X(01) VALUE 'N'.
+015700     88  WS-RESTART-YES             VALUE 'Y'.
+015800     88  WS-RESTART-NO              VALUE 'N'.
+015900 01  WS-CHECKPOINT-INTERVAL     PIC 9(02) COMP VALUE 1.
+016000 01  WS-RECORDS-SINCE-CKPT      PIC 9(02) COMP VALUE 0.
+016100 01  WS-MATCH-COUNT             PIC 9(02) COMP VALUE 0.
+016200 01  WS-OVERFLOW-RESULT         PIC X(08) VALUE '********'.
+016300 01  WS-EXCEPTION-REASON        PIC X(30).
+016400 01  WS-CKPT-HAS-RECORD-SWITCH  PIC X(01) VALUE 'N'.
+016500     88  WS-CKPT-HAS-RECORD-YES     VALUE 'Y'.
+016600     88  WS-CKPT-HAS-RECORD-NO      VALUE 'N'.
+016700 01  WS-PLAIN-COUNT             PIC 9(05) VALUE 0.
+016800 01  WS-SINGLE-COUNT            PIC 9(05) VALUE 0.
+016900 01  WS-COMBINED-COUNT          PIC 9(05) VALUE 0.
+017000 01  WS-TOTAL-COUNT             PIC 9(05) VALUE 0.
+017100 01  WS-REJECT-COUNT            PIC 9(05) VALUE 0.
+017200 COPY FIZZRTBL.
+017300
+017400 01  LS-INPUT               PIC 9(2).
+017500 01  LS-RESULT              PIC X(8).
+017600
+017700 PROCEDURE DIVISION.
+017800
+017900***************************************************************
+018000*    0000-MAIN - READ THE RANGE PARAMETER CARD, THEN PRINT     *
+018100*    EVERY NUMBER IN THE REQUESTED RANGE, INCLUSIVE OF THE     *
+018200*    END VALUE.                                                *
+018300***************************************************************
+018400 0000-MAIN.
+018500     PERFORM 0100-READ-RANGE-PARM THRU 0100-EXIT.
+018600     PERFORM 0150-CHECK-RESTART THRU 0150-EXIT.
+018700     PERFORM 0190-WRITE-AUDIT-START THRU 0190-EXIT.
+018800     PERFORM 0300-LOAD-RULES THRU 0300-EXIT.
+018900     IF WS-RESTART-YES
+019000         OPEN EXTEND FIZZBUZZ-OUTPUT-FILE
+019100         OPEN EXTEND FIZZ-EXCEPTION-FILE
+019200     ELSE
+019300         OPEN OUTPUT FIZZBUZZ-OUTPUT-FILE
+019400         OPEN OUTPUT FIZZ-EXCEPTION-FILE
+019500     END-IF.
+019600     IF NOT WS-FIZZBUZZ-OUT-OK
+019700         DISPLAY 'FIZZBUZZ - FIZZOUT OPEN FAILED '
+019800             WS-FIZZBUZZ-OUT-STATUS
+019900     END-IF.
+020000     IF NOT WS-FIZZ-EXC-OK
+020100         DISPLAY 'FIZZBUZZ - FIZZEXC OPEN FAILED '
+020200             WS-FIZZ-EXC-STATUS
+020300     END-IF.
+020400     PERFORM 1000-PRINT-FIZZBUZZ THRU 1000-EXIT
+020500         VARYING WS-LOOP-CTR FROM WS-START-VALUE BY 1
+020600         UNTIL WS-LOOP-CTR > WS-END-VALUE.
+020700     PERFORM 7000-WRITE-TRAILER THRU 7000-EXIT.
+020800     PERFORM 6100-COMPLETE-CHECKPOINT THRU 6100-EXIT.
+020900     PERFORM 0195-WRITE-AUDIT-END THRU 0195-EXIT.
+021000     CLOSE FIZZBUZZ-OUTPUT-FILE.
+021100     CLOSE FIZZ-EXCEPTION-FILE.
+021200     GOBACK.
+021300
+021400***************************************************************
+021500*    0100-READ-RANGE-PARM - READ THE START/END VALUES FOR      *
+021600*    THIS RUN FROM THE RANGE-PARM-FILE.                        *
+021700***************************************************************
+021800 0100-READ-RANGE-PARM.
+021900     OPEN INPUT RANGE-PARM-FILE.
+022000     IF NOT WS-RANGE-PARM-OK
+022100         DISPLAY 'FIZZBUZZ - RANGE PARM CARD MISSING OR INVALID'
+022200         MOVE 1 TO WS-START-VALUE
+022300         MOVE 1 TO WS-END-VALUE
+022400         MOVE SPACES TO WS-RUN-ID
+022500         GO TO 0100-EXIT
+022600     END-IF.
+022700     READ RANGE-PARM-FILE.
+022800     IF WS-RANGE-PARM-OK
+022900         AND RP-START-VALUE IS NUMERIC
+023000         AND RP-END-VALUE IS NUMERIC
+023100         AND RP-START-VALUE >= 1
+023200         AND RP-END-VALUE >= RP-START-VALUE
+023300         MOVE RP-START-VALUE TO WS-START-VALUE
+023400         MOVE RP-END-VALUE TO WS-END-VALUE
+023500         MOVE RP-RUN-ID TO WS-RUN-ID
+023600     ELSE
+023700         DISPLAY 'FIZZBUZZ - RANGE PARM CARD MISSING OR INVALID'
+023800         MOVE 1 TO WS-START-VALUE
+023900         MOVE 1 TO WS-END-VALUE
+024000         MOVE SPACES TO WS-RUN-ID
+024100     END-IF.
+024200     CLOSE RANGE-PARM-FILE.
+024300 0100-EXIT.
+024400     EXIT.
+024500
+024600***************************************************************
+024700*    0190-WRITE-AUDIT-START - APPEND AN 'S' RECORD TO THE RUN-  *
+024800*    AUDIT LOG SHOWING THE RUN ID, THE RANGE ABOUT TO BE        *
+024900*    PROCESSED, AND THE START DATE/TIME.  THE AUDIT FILE        *
+025000*    PERSISTS ACROSS RUNS, SO IT IS OPENED FOR EXTEND AND        *
+025100*    CREATED ON THE FIRST RUN IF IT DOES NOT YET EXIST.          *
+025200***************************************************************
+025300 0190-WRITE-AUDIT-START.
+025400     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+025500     ACCEPT WS-RUN-TIME FROM TIME.
+025600     OPEN EXTEND FIZZ-AUDIT-FILE.
+025700     IF NOT WS-FIZZ-AUD-OK
+025800         OPEN OUTPUT FIZZ-AUDIT-FILE
+025900     END-IF.
+026000     MOVE 'S' TO FBA-RECORD-TYPE.
+026100     MOVE WS-RUN-ID TO FBA-RUN-ID.
+026200     MOVE WS-START-VALUE TO FBA-START-VALUE.
+026300     MOVE WS-END-VALUE TO FBA-END-VALUE.
+026400     MOVE WS-RUN-DATE TO FBA-RUN-DATE.
+026500     MOVE WS-RUN-TIME TO FBA-RUN-TIME.
+026600     MOVE 0 TO FBA-PLAIN-COUNT FBA-SINGLE-COUNT FBA-COMBINED-COUNT
+026700         FBA-REJECT-COUNT FBA-TOTAL-COUNT.
+026800     WRITE FIZZBUZZ-AUDIT-RECORD.
+026900     CLOSE FIZZ-AUDIT-FILE.
+027000 0190-EXIT.
+027100     EXIT.
+027200
+027300***************************************************************
+027400*    0150-CHECK-RESTART - IF A CHECKPOINT RECORD FROM A PRIOR,  *
+027500*    INCOMPLETE RUN OF THIS SAME RANGE IS FOUND, RESUME JUST    *
+027600*    PAST THE LAST NUMBER THAT RUN COMPLETED INSTEAD OF STARTING*
+027700*    OVER FROM WS-START-VALUE, AND RELOAD THE CONTROL TOTALS AS *
+027800*    OF THAT CHECKPOINT SO THE TRAILER/AUDIT RECORDS THIS RUN   *
+027900*    WRITES STILL COVER THE WHOLE RANGE, NOT JUST THE RESUMED   *
+028000*    TAIL.  A CHECKPOINT FOR A DIFFERENT RANGE, OR ONE LEFT     *
+028100*    BEHIND BY A RUN THAT ALREADY COMPLETED (CKPT-STATUS NOT    *
+028200*    'I'), IS IGNORED.  WS-RESTART-SWITCH IS SET TO 'Y' WHEN    *
+028300*    RESUMING SO 0000-MAIN OPENS FIZZOUT/FIZZEXC FOR EXTEND     *
+028400*    INSTEAD OF TRUNCATING THE PRIOR PARTIAL RUN'S OUTPUT.      *
+028500*    WS-CKPT-HAS-RECORD-SWITCH IS SET WHENEVER A RECORD WAS     *
+028600*    READ AT ALL (REGARDLESS OF MATCH) SO 6000-WRITE-CHECKPOINT *
+028700*    KNOWS WHETHER TO REWRITE THAT RECORD OR WRITE THE FIRST.   *
+028800***************************************************************
+028900 0150-CHECK-RESTART.
+029000     MOVE 'N' TO WS-RESTART-SWITCH.
+029100     MOVE 'N' TO WS-CKPT-HAS-RECORD-SWITCH.
+029200     OPEN INPUT FIZZBUZZ-CHECKPOINT-FILE.
+029300     IF NOT WS-FIZZBUZZ-CKPT-OK
+029400         GO TO 0150-EXIT
+029500     END-IF.
+029600     READ FIZZBUZZ-CHECKPOINT-FILE.
+029700     IF WS-FIZZBUZZ-CKPT-OK
+029800         SET WS-CKPT-HAS-RECORD-YES TO TRUE
+029900         IF CKPT-IN-PROGRESS
+030000             AND CKPT-END-VALUE EQUAL WS-END-VALUE
+030100             AND CKPT-LAST-COMPLETED >= WS-START-VALUE
+030200             AND CKPT-LAST-COMPLETED <= WS-END-VALUE
+030300             DISPLAY 'FIZZBUZZ - RESUMING AFTER CHECKPOINT AT '
+030400                 CKPT-LAST-COMPLETED
+030500             COMPUTE WS-START-VALUE = CKPT-LAST-COMPLETED + 1
+030600             MOVE CKPT-PLAIN-COUNT TO WS-PLAIN-COUNT
+030700             MOVE CKPT-SINGLE-COUNT TO WS-SINGLE-COUNT
+030800             MOVE CKPT-COMBINED-COUNT TO WS-COMBINED-COUNT
+030900             MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+031000             MOVE CKPT-TOTAL-COUNT TO WS-TOTAL-COUNT
+031100             MOVE 'Y' TO WS-RESTART-SWITCH
+031200         END-IF
+031300     END-IF.
+031400     CLOSE FIZZBUZZ-CHECKPOINT-FILE.
+031500 0150-EXIT.
+031600     EXIT.
+031700
+031800***************************************************************
+031900*    0300-LOAD-RULES - READ THE FIZZ/BUZZ RULES FILE INTO      *
+032000*    FR-RULE-TABLE.  IF THE FILE IS MISSING OR EMPTY, FALL     *
+032100*    BACK TO THE TRADITIONAL FIZZ (3) / BUZZ (5) RULES SO THE  *
+032200*    JOB STILL RUNS WITHOUT A RULES FILE.                      *
+032300***************************************************************
+032400 0300-LOAD-RULES.
+032500     MOVE 0 TO FR-RULE-COUNT.
+032600     OPEN INPUT FIZZ-RULES-FILE.
+032700     IF NOT WS-FIZZ-RULES-OK
+032800         PERFORM 0390-DEFAULT-RULES THRU 0390-EXIT
+032900     ELSE
+033000         PERFORM 0310-READ-RULE THRU 0310-EXIT
+033100             UNTIL WS-FIZZ-RULES-EOF
+033200         CLOSE FIZZ-RULES-FILE
+033300         IF FR-RULE-COUNT EQUAL 0
+033400             PERFORM 0390-DEFAULT-RULES THRU 0390-EXIT
+033500         END-IF
+033600     END-IF.
+033700 0300-EXIT.
+033800     EXIT.
+033900
+034000***************************************************************
+034100*    0310-READ-RULE - READ ONE RULE RECORD AND ADD IT TO THE   *
+034200*    TABLE, UP TO THE SIZE OF THE TABLE.  A RULE WHOSE DIVISOR  *
+034300*    IS NOT NUMERIC OR NOT GREATER THAN ZERO IS REJECTED        *
+034400*    INSTEAD OF BEING LOADED, SINCE A ZERO OR NON-NUMERIC       *
+034500*    DIVISOR WOULD LEAVE FZBZCLS'S CLASSIFICATION DIVIDE'S      *
+034600*    REMAINDER UNCHANGED AND CAUSE A SPURIOUS RULE MATCH.  A    *
+034700*    VALID RULE READ ONCE THE TABLE IS ALREADY FULL IS ALSO     *
+034800*    REJECTED, WITH A DISPLAY SO OPERATIONS KNOWS IT WAS        *
+034900*    DROPPED RATHER THAN SILENTLY IGNORED.                      *
+035000***************************************************************
+035100 0310-READ-RULE.
+035200     READ FIZZ-RULES-FILE.
+035300     IF WS-FIZZ-RULES-OK
+035400         IF FXR-DIVISOR IS NOT NUMERIC OR FXR-DIVISOR NOT > 0
+035500             DISPLAY 'FIZZBUZZ - RULE REJECTED, BAD DIVISOR: '
+035600                 FXR-DIVISOR
+035700             GO TO 0310-EXIT
+035800         END-IF
+035900         IF FR-RULE-COUNT < 10
+036000             ADD 1 TO FR-RULE-COUNT
+036100             MOVE FXR-DIVISOR TO FR-DIVISOR (FR-RULE-COUNT)
+036200             MOVE FXR-LABEL TO FR-LABEL (FR-RULE-COUNT)
+036300         ELSE
+036400             DISPLAY 'FIZZBUZZ - RULE REJECTED, TABLE FULL: '
+036500                 FXR-DIVISOR
+036600         END-IF
+036700     END-IF.
+036800 0310-EXIT.
+036900     EXIT.
+037000
+037100***************************************************************
+037200*    0390-DEFAULT-RULES - TRADITIONAL FIZZ(3)/BUZZ(5) RULES,   *
+037300*    USED WHEN NO RULES FILE IS SUPPLIED.                      *
+037400***************************************************************
+037500 0390-DEFAULT-RULES.
+037600     MOVE 2 TO FR-RULE-COUNT.
+037700     MOVE 3 TO FR-DIVISOR (1).
+037800     MOVE 'Fizz' TO FR-LABEL (1).
+037900     MOVE 5 TO FR-DIVISOR (2).
+038000     MOVE 'Buzz' TO FR-LABEL (2).
+038100 0390-EXIT.
+038200     EXIT.
+038300
+038400***************************************************************
+038500*    1000-PRINT-FIZZBUZZ - VALIDATE WS-LOOP-CTR, CLASSIFY IT,    *
+038600*    AND WRITE A DETAIL RECORD.  A RESULT THAT DID NOT FIT IN    *
+038700*    LS-RESULT (FZBZCNT'S OVERFLOW SENTINEL, '********') IS      *
+038800*    TREATED AS A REJECT THE SAME AS A BAD INPUT VALUE, SINCE    *
+038900*    A TRUNCATED LABEL LIST WOULD BE A WRONG ANSWER, NOT JUST A  *
+039000*    MISSING ONE.                                                *
+039100***************************************************************
+039200 1000-PRINT-FIZZBUZZ.
+039300     MOVE WS-LOOP-CTR TO LS-INPUT.
+039400     IF LS-INPUT IS NOT NUMERIC OR LS-INPUT < 1
+039500         MOVE 'NOT NUMERIC OR OUT OF RANGE' TO WS-EXCEPTION-REASON
+039600         PERFORM 1010-WRITE-EXCEPTION THRU 1010-EXIT
+039700         GO TO 1000-EXIT
+039800     END-IF.
+039900     PERFORM 2000-FIZZBUZZ.
+040000     IF LS-RESULT EQUAL WS-OVERFLOW-RESULT
+040100         MOVE 'CLASSIFICATION RESULT TOO LONG' TO
+040200             WS-EXCEPTION-REASON
+040300         PERFORM 1010-WRITE-EXCEPTION THRU 1010-EXIT
+040400         GO TO 1000-EXIT
+040500     END-IF.
+040600     PERFORM 1100-COUNT-RESULT THRU 1100-EXIT.
+040700     MOVE 'D' TO FBO-RECORD-TYPE.
+040800     MOVE LS-INPUT TO FBO-NUMBER.
+040900     MOVE LS-RESULT TO FBO-RESULT.
+041000     WRITE FIZZBUZZ-OUT-RECORD.
+041100     DISPLAY LS-INPUT ": " LS-RESULT.
+041200     ADD 1 TO WS-RECORDS-SINCE-CKPT.
+041300     IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+041400         PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+041500         MOVE 0 TO WS-RECORDS-SINCE-CKPT
+041600     END-IF.
+041700 1000-EXIT.
+041800     EXIT.
+041900
+042000***************************************************************
+042100*    1010-WRITE-EXCEPTION - LOG A NUMBER THAT FAILED EDIT, OR    *
+042200*    WHOSE CLASSIFICATION RESULT OVERFLOWED, TO THE FIZZ-        *
+042300*    EXCEPTION-FILE INSTEAD OF WRITING IT TO FIZZBUZZ-OUTPUT-    *
+042400*    FILE AS IF IT WERE A GOOD ANSWER.  THE CALLER MOVES THE     *
+042500*    REASON TEXT INTO WS-EXCEPTION-REASON BEFORE PERFORMING.     *
+042600***************************************************************
+042700 1010-WRITE-EXCEPTION.
+042800     MOVE LS-INPUT TO FBX-VALUE.
+042900     MOVE WS-EXCEPTION-REASON TO FBX-REASON.
+043000     WRITE FIZZBUZZ-EXCEPTION-RECORD.
+043100     ADD 1 TO WS-REJECT-COUNT.
+043200     ADD 1 TO WS-TOTAL-COUNT.
+043300 1010-EXIT.
+043400     EXIT.
+043500***************************************************************
+043600*    1100-COUNT-RESULT - ADD TO THE PLAIN/SINGLE/COMBINED       *
+043700*    CONTROL TOTALS FOR THE END-OF-RUN TRAILER RECORD, BASED ON *
+043800*    THE MATCH COUNT 2000-FIZZBUZZ GOT BACK FROM FZBZCNT WHEN   *
+043900*    IT CLASSIFIED LS-INPUT.                                    *
+044000***************************************************************
+044100 1100-COUNT-RESULT.
+044200     EVALUATE WS-MATCH-COUNT
+044300         WHEN 0
+044400             ADD 1 TO WS-PLAIN-COUNT
+044500         WHEN 1
+044600             ADD 1 TO WS-SINGLE-COUNT
+044700         WHEN OTHER
+044800             ADD 1 TO WS-COMBINED-COUNT
+044900     END-EVALUATE.
+045000     ADD 1 TO WS-TOTAL-COUNT.
+045100 1100-EXIT.
+045200     EXIT.
+045300
+045400***************************************************************
+045500*    2000-FIZZBUZZ - CLASSIFY LS-INPUT AGAINST FR-RULE-TABLE   *
+045600*    BY CALLING THE SHARED FZBZCLS SERVICE (THROUGH ITS         *
+045700*    FZBZCNT ENTRY POINT, WHICH ALSO RETURNS THE NUMBER OF      *
+045800*    RULES THAT MATCHED), SO FIZZBUZZ AND ANY OTHER JOB THAT    *
+045900*    CALLS FZBZCLS DIRECTLY AGREE ON THE SAME ANSWER, AND       *
+046000*    1100-COUNT-RESULT NEVER HAS TO REPEAT THE DIVIDE ITSELF.   *
+046100*    KEPT AS ITS OWN PARAGRAPH SO UNIT TESTS CAN STILL PERFORM  *
+046200*    IT DIRECTLY.                                                *
+046300***************************************************************
+046400 2000-FIZZBUZZ.
+046500     CALL 'FZBZCNT' USING LS-INPUT, FR-RULE-TABLE, LS-RESULT,
+046600         WS-MATCH-COUNT.
+046700
+046800***************************************************************
+046900*    6000-WRITE-CHECKPOINT - RECORD LS-INPUT AS THE LAST        *
+047000*    NUMBER SUCCESSFULLY WRITTEN TO FIZZBUZZ-OUTPUT-FILE, PLUS   *
+047100*    THE RUNNING CONTROL TOTALS AS OF THIS POINT, SO OPERATIONS  *
+047200*    CAN RESUBMIT THIS JOB AND RESUME HERE IF IT DOES NOT RUN    *
+047300*    TO COMPLETION.  FIZZCKPT ALWAYS HOLDS AT MOST ONE RECORD -  *
+047400*    THE FIRST CHECKPOINT OF A RUN WRITES IT, EVERY ONE AFTER    *
+047500*    THAT REWRITES IT IN PLACE, SINCE THE JCL'S DISP=MOD MEANS   *
+047600*    AN OPEN OUTPUT WOULD APPEND A NEW RECORD RATHER THAN        *
+047700*    REPLACE THE OLD ONE.                                        *
+047800***************************************************************
+047900 6000-WRITE-CHECKPOINT.
+048000     MOVE LS-INPUT TO CKPT-LAST-COMPLETED.
+048100     MOVE WS-END-VALUE TO CKPT-END-VALUE.
+048200     SET CKPT-IN-PROGRESS TO TRUE.
+048300     MOVE WS-PLAIN-COUNT TO CKPT-PLAIN-COUNT.
+048400     MOVE WS-SINGLE-COUNT TO CKPT-SINGLE-COUNT.
+048500     MOVE WS-COMBINED-COUNT TO CKPT-COMBINED-COUNT.
+048600     MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+048700     MOVE WS-TOTAL-COUNT TO CKPT-TOTAL-COUNT.
+048800     IF WS-CKPT-HAS-RECORD-YES
+048900         OPEN I-O FIZZBUZZ-CHECKPOINT-FILE
+049000         IF WS-FIZZBUZZ-CKPT-OK
+049100             READ FIZZBUZZ-CHECKPOINT-FILE
+049200             REWRITE FIZZBUZZ-CHECKPOINT-RECORD
+049300             CLOSE FIZZBUZZ-CHECKPOINT-FILE
+049400         ELSE
+049500             DISPLAY 'FIZZBUZZ - CHECKPOINT I-O OPEN FAILED '
+049600                 WS-FIZZBUZZ-CKPT-STATUS
+049700         END-IF
+049800     ELSE
+049900         OPEN OUTPUT FIZZBUZZ-CHECKPOINT-FILE
+050000         IF WS-FIZZBUZZ-CKPT-OK
+050100             WRITE FIZZBUZZ-CHECKPOINT-RECORD
+050200             CLOSE FIZZBUZZ-CHECKPOINT-FILE
+050300             SET WS-CKPT-HAS-RECORD-YES TO TRUE
+050400         ELSE
+050500             DISPLAY 'FIZZBUZZ - CHECKPOINT OUTPUT OPEN FAILED '
+050600                 WS-FIZZBUZZ-CKPT-STATUS
+050700         END-IF
+050800     END-IF.
+050900 6000-EXIT.
+051000     EXIT.
+051100
+051200***************************************************************
+051300*    6100-COMPLETE-CHECKPOINT - THE RUN COMPLETED NORMALLY, SO   *
+051400*    MARK THE EXISTING CHECKPOINT RECORD 'C'(OMPLETE) IN PLACE   *
+051500*    RATHER THAN TRYING TO EMPTY THE FILE (WHICH, LIKE THE       *
+051600*    REWRITE ABOVE, WOULD NOT WORK AGAINST A DISP=MOD DATASET).  *
+051700*    A RECORD MARKED COMPLETE IS NEVER MISTAKEN BY               *
+051800*    0150-CHECK-RESTART FOR AN INCOMPLETE PRIOR RUN, EVEN WHEN   *
+051900*    CKPT-LAST-COMPLETED FALLS SHORT OF WS-END-VALUE BECAUSE     *
+052000*    THE CHECKPOINT INTERVAL DID NOT DIVIDE THE RANGE EVENLY.    *
+052100***************************************************************
+052200 6100-COMPLETE-CHECKPOINT.
+052300     IF WS-CKPT-HAS-RECORD-NO
+052400         GO TO 6100-EXIT
+052500     END-IF.
+052600     OPEN I-O FIZZBUZZ-CHECKPOINT-FILE.
+052700     IF WS-FIZZBUZZ-CKPT-OK
+052800         READ FIZZBUZZ-CHECKPOINT-FILE
+052900         SET CKPT-COMPLETE TO TRUE
+053000         REWRITE FIZZBUZZ-CHECKPOINT-RECORD
+053100         CLOSE FIZZBUZZ-CHECKPOINT-FILE
+053200     ELSE
+053300         DISPLAY 'FIZZBUZZ - CHECKPOINT I-O OPEN FAILED '
+053400            WS-FIZZBUZZ-CKPT-STATUS
+053500     END-IF.
+053600 6100-EXIT.
+053700     EXIT.
+053800
+053900***************************************************************
+054000*    7000-WRITE-TRAILER - WRITE THE END-OF-RUN CONTROL-TOTAL    *
+054100*    RECORD AND DISPLAY THE SAME TOTALS TO THE CONSOLE, SO      *
+054200*    OPERATIONS CAN RECONCILE THE OUTPUT FILE RECORD COUNT.     *
+054300***************************************************************
+054400 7000-WRITE-TRAILER.
+054500     MOVE 'T' TO FBO-RECORD-TYPE.
+054600     MOVE WS-PLAIN-COUNT TO FBO-PLAIN-COUNT.
+054700     MOVE WS-SINGLE-COUNT TO FBO-SINGLE-COUNT.
+054800     MOVE WS-COMBINED-COUNT TO FBO-COMBINED-COUNT.
+054900     MOVE WS-REJECT-COUNT TO FBO-REJECT-COUNT.
+055000     MOVE WS-TOTAL-COUNT TO FBO-TOTAL-COUNT.
+055100     WRITE FIZZBUZZ-OUT-RECORD.
+055200     DISPLAY 'FIZZBUZZ - PLAIN: ' WS-PLAIN-COUNT
+055300         ' SINGLE: ' WS-SINGLE-COUNT
+055400         ' COMBINED: ' WS-COMBINED-COUNT
+055500         ' REJECTED: ' WS-REJECT-COUNT
+055600         ' TOTAL: ' WS-TOTAL-COUNT.
+055700 7000-EXIT.
+055800     EXIT.
+055900
+056000***************************************************************
+056100*    0195-WRITE-AUDIT-END - APPEND AN 'E' RECORD TO THE RUN-    *
+056200*    AUDIT LOG CARRYING THE END DATE/TIME AND THE SAME CONTROL  *
+056300*    TOTALS WRITTEN TO THE FIZZOUT TRAILER, SO THE AUDIT LOG    *
+056400*    ALONE IS ENOUGH TO RECONCILE A RUN AFTER THE FACT.         *
+056500***************************************************************
+056600 0195-WRITE-AUDIT-END.
+056700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+056800     ACCEPT WS-RUN-TIME FROM TIME.
+056900     OPEN EXTEND FIZZ-AUDIT-FILE.
+057000     IF NOT WS-FIZZ-AUD-OK
+057100         OPEN OUTPUT FIZZ-AUDIT-FILE
+057200     END-IF.
+057300     MOVE 'E' TO FBA-RECORD-TYPE.
+057400     MOVE WS-RUN-ID TO FBA-RUN-ID.
+057500     MOVE WS-START-VALUE TO FBA-START-VALUE.
+057600     MOVE WS-END-VALUE TO FBA-END-VALUE.
+057700     MOVE WS-RUN-DATE TO FBA-RUN-DATE.
+057800     MOVE WS-RUN-TIME TO FBA-RUN-TIME.
+057900     MOVE WS-PLAIN-COUNT TO FBA-PLAIN-COUNT.
+058000     MOVE WS-SINGLE-COUNT TO FBA-SINGLE-COUNT.
+058100     MOVE WS-COMBINED-COUNT TO FBA-COMBINED-COUNT.
+058200     MOVE WS-REJECT-COUNT TO FBA-REJECT-COUNT.
+058300     MOVE WS-TOTAL-COUNT TO FBA-TOTAL-COUNT.
+058400     WRITE FIZZBUZZ-AUDIT-RECORD.
+058500     CLOSE FIZZ-AUDIT-FILE.
+058600 0195-EXIT.
+058700     EXIT.
