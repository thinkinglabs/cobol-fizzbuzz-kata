@@ -0,0 +1,35 @@
+000100***************************************************************
+000200*    FIZZINQM - SYMBOLIC MAP FOR THE FIZZINQ1 MAP, MAPSET       *
+000300*    FIZZINQM.  GENERATED BY BMS GENMAP FROM FIZZINQM.BMS;      *
+000400*    HAND-MAINTAINED HERE SINCE THIS SHOP DOES NOT RUN GENMAP   *
+000500*    IN THE BATCH-ONLY PART OF THE TREE.  KEEP IN STEP WITH     *
+000600*    FIZZINQM.BMS IF THE MAP LAYOUT EVER CHANGES.  THE 01-LEVEL *
+000610*    NAMES FOLLOW GENMAP'S OWN CONVENTION OF NAMING THE         *
+000620*    SYMBOLIC MAP AFTER THE MAP (FIZZINQ1), NOT THE MAPSET.      *
+000700***************************************************************
+000800 01  FIZZINQ1I.
+000900     05  FILLER                 PIC X(12).
+001000     05  NUMBERL                PIC S9(04) COMP.
+001100     05  NUMBERF                PIC X(01).
+001200     05  FILLER REDEFINES NUMBERF.
+001300         10  NUMBERA            PIC X(01).
+001400     05  NUMBERI                PIC X(02).
+001500     05  RESULTL                PIC S9(04) COMP.
+001600     05  RESULTF                PIC X(01).
+001700     05  FILLER REDEFINES RESULTF.
+001800         10  RESULTA            PIC X(01).
+001900     05  RESULTI                PIC X(08).
+002000     05  MSGL                   PIC S9(04) COMP.
+002100     05  MSGF                   PIC X(01).
+002200     05  FILLER REDEFINES MSGF.
+002300         10  MSGA               PIC X(01).
+002400     05  MSGI                   PIC X(40).
+002500*
+002600 01  FIZZINQ1O REDEFINES FIZZINQ1I.
+002700     05  FILLER                 PIC X(12).
+002800     05  FILLER                 PIC X(03).
+002900     05  NUMBERO                PIC X(02).
+003000     05  FILLER                 PIC X(03).
+003100     05  RESULTO                PIC X(08).
+003200     05  FILLER                 PIC X(03).
+003300     05  MSGO                   PIC X(40).
