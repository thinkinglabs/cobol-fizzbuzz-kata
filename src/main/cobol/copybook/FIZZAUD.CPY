@@ -0,0 +1,22 @@
+000100***************************************************************
+000200*    FIZZAUD - FIZZBUZZ RUN-AUDIT LOG RECORD                   *
+000300*    ONE 'S' RECORD WRITTEN AT THE START OF A RUN AND ONE 'E'  *
+000400*    RECORD AT THE END, SO THE AUDIT FILE ALWAYS SHOWS WHAT    *
+000500*    RANGE RAN, WHO/WHAT RAN IT, AND WHEN.  THE END RECORD     *
+000550*    CARRIES THE SAME CONTROL TOTALS AS THE FIZZOUT TRAILER.   *
+000600***************************************************************
+000700 01  FIZZBUZZ-AUDIT-RECORD.
+000800     05  FBA-RECORD-TYPE        PIC X(01).
+000900         88  FBA-START-RECORD       VALUE 'S'.
+001000         88  FBA-END-RECORD         VALUE 'E'.
+001100     05  FBA-RUN-ID             PIC X(08).
+001200     05  FBA-START-VALUE        PIC 9(02).
+001300     05  FBA-END-VALUE          PIC 9(02).
+001400     05  FBA-RUN-DATE           PIC 9(08).
+001500     05  FBA-RUN-TIME           PIC 9(08).
+001600     05  FBA-PLAIN-COUNT        PIC 9(05).
+001700     05  FBA-SINGLE-COUNT       PIC 9(05).
+001800     05  FBA-COMBINED-COUNT     PIC 9(05).
+001900     05  FBA-REJECT-COUNT       PIC 9(05).
+002000     05  FBA-TOTAL-COUNT        PIC 9(05).
+002100     05  FILLER                 PIC X(26).
