@@ -0,0 +1,20 @@
+000100***************************************************************
+000200*    FIZZRTBL - FIZZ/BUZZ CLASSIFICATION RULE TABLE            *
+000300*    HOLDS THE DIVISOR/LABEL PAIRS APPLIED BY 2000-FIZZBUZZ.   *
+000400*    PRIMED HERE WITH THE TRADITIONAL FIZZ(3)/BUZZ(5) RULES    *
+000500*    SO THE TABLE IS USABLE EVEN BEFORE 0300-LOAD-RULES RUNS;  *
+000600*    0300-LOAD-RULES OVERLAYS THESE WITH WHATEVER THE RULES    *
+000700*    FILE SUPPLIES, SO DIVISORS AND LABELS CAN CHANGE WITHOUT  *
+000800*    TOUCHING 2000-FIZZBUZZ.                                   *
+000900***************************************************************
+001000 01  FR-RULE-TABLE.
+001100     05  FR-RULE-COUNT          PIC 9(02) COMP VALUE 2.
+001200     05  FR-RULE-ENTRY-DEFAULTS.
+001300         10  FILLER             PIC X(10) VALUE '03Fizz    '.
+001400         10  FILLER             PIC X(10) VALUE '05Buzz    '.
+001500         10  FILLER             PIC X(80) VALUE SPACES.
+001600     05  FR-RULE-ENTRY REDEFINES FR-RULE-ENTRY-DEFAULTS
+001700                 OCCURS 10 TIMES
+001800                 INDEXED BY FR-RULE-IDX.
+001900         10  FR-DIVISOR         PIC 9(02).
+002000         10  FR-LABEL           PIC X(08).
